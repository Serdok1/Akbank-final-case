@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS ST-IDX-FILE.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                             STATUS ST-RPT-FILE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  RPT-FILE RECORDING MODE F
+                     RECORD CONTAINS 135 CHARACTERS.
+         01  RPT-REC.
+           05 RPT-ID-HEADER         PIC X(04).
+           05 RPT-ID-O              PIC 9(05).
+           05 RPT-DVZ-HEADER        PIC X(06).
+           05 RPT-DVZ-O             PIC 9(03).
+           05 RPT-NAME-HEADER       PIC X(07).
+           05 RPT-NAME-O            PIC X(15).
+           05 RPT-SURNAME-HEADER    PIC X(10).
+           05 RPT-SURNAME-O         PIC X(15).
+           05 RPT-LASTACT-HEADER    PIC X(17).
+           05 RPT-LASTACT-O         PIC 9(08).
+           05 RPT-AGE-HEADER        PIC X(15).
+           05 RPT-AGE-O             PIC 9(05).
+           05 RPT-BALANCE-HEADER    PIC X(10).
+           05 RPT-BALANCE-O         PIC S9(15).
+         01  RPT-TRAILER-REC.
+           05 RPT-TRLR-TITLE        PIC X(30).
+           05 RPT-TRLR-THRESH-HDR   PIC X(18).
+           05 RPT-TRLR-THRESH-CNT   PIC 9(05).
+           05 RPT-TRLR-COUNT-HDR    PIC X(20).
+           05 RPT-TRLR-COUNT-CNT    PIC 9(05).
+           05 FILLER                PIC X(57).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 ST-IDX-FILE           PIC 9(02).
+              88 IDX-FILE-EOF                  VALUE 10.
+              88 IDX-SUCCESS                   VALUE 00 97.
+           05 ST-RPT-FILE           PIC 9(02).
+              88 RPT-SUCCESS                   VALUE 00 97.
+           05 WS-IDX-DONE           PIC 9(01)  VALUE 0.
+           05 WS-RPT-OPEN           PIC 9(01)  VALUE 0.
+           05 WS-INT-DATE           PIC 9(07).
+           05 WS-GREG-DATE          PIC 9(08).
+           05 WS-LAST-ACT-INT       PIC 9(08).
+           05 WS-TODAY-GREG         PIC 9(08).
+           05 WS-TODAY-INT          PIC 9(08).
+           05 WS-AGE-DAYS           PIC 9(07).
+           05 WS-THRESHOLD-DAYS     PIC 9(05)  VALUE 90.
+           05 WS-THRESHOLD-PARM     PIC X(05).
+           05 WS-DORMANT-COUNT      PIC 9(05)  VALUE 0.
+      *--------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H050-GET-THRESHOLD.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H180-GET-TODAY-INT.
+           PERFORM UNTIL IDX-FILE-EOF
+             READ IDX-FILE NEXT RECORD
+               AT END
+                 SET IDX-FILE-EOF TO TRUE
+               NOT AT END
+                 PERFORM H200-CHECK-DORMANT
+             END-READ
+           END-PERFORM.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H050-GET-THRESHOLD.
+           ACCEPT WS-THRESHOLD-PARM FROM COMMAND-LINE.
+           IF WS-THRESHOLD-PARM NOT = SPACES
+             AND FUNCTION TEST-NUMVAL(WS-THRESHOLD-PARM) = 0
+             COMPUTE WS-THRESHOLD-DAYS =
+               FUNCTION NUMVAL(WS-THRESHOLD-PARM)
+           END-IF.
+       H050-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE.
+           IF NOT IDX-SUCCESS
+             DISPLAY "UNABLE TO OPEN IDX-FILE"
+             PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-SUCCESS
+             DISPLAY "UNABLE TO OPEN RPT-FILE"
+             PERFORM H999-PROGRAM-EXIT
+           ELSE
+             MOVE 1 TO WS-RPT-OPEN
+           END-IF.
+       H100-END. EXIT.
+
+       H180-GET-TODAY-INT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-GREG
+           COMPUTE WS-TODAY-INT =
+             FUNCTION INTEGER-OF-DATE(WS-TODAY-GREG).
+       H180-END. EXIT.
+
+       H200-CHECK-DORMANT.
+           IF IDX-LAST-ACT-DATE = 0
+             MOVE IDX-DATE TO WS-INT-DATE
+           ELSE
+             MOVE IDX-LAST-ACT-DATE TO WS-INT-DATE
+           END-IF.
+           COMPUTE WS-LAST-ACT-INT =
+             FUNCTION INTEGER-OF-DAY(WS-INT-DATE)
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-LAST-ACT-INT.
+           IF WS-AGE-DAYS > WS-THRESHOLD-DAYS
+             ADD 1 TO WS-DORMANT-COUNT
+             PERFORM H210-WRITE-DORMANT-LINE
+           END-IF.
+       H200-END. EXIT.
+
+       H210-WRITE-DORMANT-LINE.
+           MOVE 'ID: '        TO RPT-ID-HEADER.
+           MOVE IDX-ID        TO RPT-ID-O.
+           MOVE ' DVZ: '      TO RPT-DVZ-HEADER.
+           MOVE IDX-DVZ       TO RPT-DVZ-O.
+           MOVE ' NAME: '     TO RPT-NAME-HEADER.
+           MOVE IDX-NAME      TO RPT-NAME-O.
+           MOVE ' SURNAME: '  TO RPT-SURNAME-HEADER.
+           MOVE IDX-SURNAME   TO RPT-SURNAME-O.
+           MOVE ' LAST ACTIVITY: ' TO RPT-LASTACT-HEADER.
+           COMPUTE WS-GREG-DATE =
+             FUNCTION DATE-OF-INTEGER(WS-LAST-ACT-INT).
+           MOVE WS-GREG-DATE  TO RPT-LASTACT-O.
+           MOVE ' AGE IN DAYS: ' TO RPT-AGE-HEADER.
+           MOVE WS-AGE-DAYS   TO RPT-AGE-O.
+           MOVE ' BALANCE: '  TO RPT-BALANCE-HEADER.
+           MOVE IDX-BALANCE   TO RPT-BALANCE-O.
+           WRITE RPT-REC.
+       H210-END. EXIT.
+
+       H900-TRAILER-FILL.
+           MOVE 'DORMANT ACCOUNT REPORT TOTALS' TO RPT-TRLR-TITLE.
+           MOVE ' THRESHOLD DAYS: ' TO RPT-TRLR-THRESH-HDR.
+           MOVE WS-THRESHOLD-DAYS TO RPT-TRLR-THRESH-CNT.
+           MOVE ' DORMANT ACCOUNTS: ' TO RPT-TRLR-COUNT-HDR.
+           MOVE WS-DORMANT-COUNT TO RPT-TRLR-COUNT-CNT.
+       H900-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           IF WS-RPT-OPEN = 1
+             PERFORM H900-TRAILER-FILL
+             WRITE RPT-TRAILER-REC
+           END-IF.
+           CLOSE IDX-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+       H999-END. EXIT.
