@@ -5,20 +5,13 @@
        FILE-CONTROL.
            SELECT IDX-FILE ASSIGN TO IDXFILE
                              ORGANIZATION INDEXED
-                             ACCESS RANDOM
+                             ACCESS DYNAMIC
                              RECORD KEY IDX-KEY
                              STATUS ST-IDX-FILE.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
-         01  IDX-REC.
-           05 IDX-KEY.
-              10 IDX-ID              PIC S9(05) COMP-3.
-              10 IDX-DVZ             PIC S9(03) COMP.
-           05 IDX-NAME               PIC X(15).
-           05 IDX-SURNAME            PIC X(15).
-           05 IDX-DATE               PIC S9(07) COMP-3.
-           05 IDX-BALANCE            PIC S9(15) COMP-3.
+           COPY IDXREC.
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
@@ -26,12 +19,22 @@
               88 IDX-SUCCESS                   VALUE 00 97.
            05 WS-INT-DATE            PIC 9(07).
            05 WS-GREG-DATE           PIC 9(08).
-           05 WS-NEW-NAME            PIC X(15) VALUE 'S I N A        '.
-           05 WS-NEW-SURNAME         PIC X(15) VALUE 'OZBAYRAM       '.
            05 WS-READ-VALID          PIC 9(01).
            05 WS-OPEN-VALID          PIC 9(01) VALUE 0.
+           05 WS-OPEN-MODE           PIC 9(01) VALUE 0.
+              88 WS-MODE-NONE                 VALUE 0.
+              88 WS-MODE-SHARED               VALUE 1.
+              88 WS-MODE-EXCLUSIVE            VALUE 2.
            05 WS-INDEX-I             PIC 9(15).
            05 WS-INDEX-J             PIC 9(15).
+           05 WS-TODAY-GREG          PIC 9(08).
+           05 WS-TODAY-INT           PIC 9(08).
+           05 WS-TODAY-JULIAN        PIC 9(07).
+           05 WS-DATE-INT            PIC 9(08).
+           05 WS-BROWSE-ACTIVE       PIC 9(01) VALUE 0.
+           05 WS-BROWSE-ID           PIC 9(05).
+           05 WS-SAVE-NAME-TO        PIC X(15).
+           05 WS-SAVE-SURNAME-TO     PIC X(15).
 
         LINKAGE SECTION.
          01 LS-SUB-AREA.
@@ -40,6 +43,9 @@
               88 LS-FUNC-READ                VALUE 2.
               88 LS-FUNC-UPDATE              VALUE 3.
               88 LS-FUNC-WRITE               VALUE 4.
+              88 LS-FUNC-ADJUST              VALUE 5.
+              88 LS-FUNC-OPEN-ACCT           VALUE 6.
+              88 LS-FUNC-BROWSE              VALUE 7.
               88 LS-FUNC-DELETE              VALUE 8.
               88 LS-FUNC-CLOSE               VALUE 9.
            05 LS-SUB-ID              PIC 9(05).
@@ -52,6 +58,8 @@
               10 LS-SUB-SURNAME-FROM      PIC X(15).
               10 LS-SUB-DATE              PIC 9(08).
               10 LS-SUB-BALANCE           PIC 9(15).
+              10 LS-SUB-AMOUNT            PIC 9(15).
+              10 LS-SUB-DIRECTION         PIC X(01).
               10 LS-SUB-COMM              PIC X(50).
       *--------------------
        PROCEDURE DIVISION USING LS-SUB-AREA.
@@ -65,6 +73,12 @@
                   PERFORM H130-FUNC-UPDATE
                 WHEN 4
                   PERFORM H140-FUNC-WRITE
+                WHEN 5
+                  PERFORM H141-FUNC-ADJUST
+                WHEN 6
+                  PERFORM H142-FUNC-OPENACCT
+                WHEN 7
+                  PERFORM H143-FUNC-BROWSE
                 WHEN 8
                   PERFORM H150-FUNC-DELETE
                 WHEN 9
@@ -74,7 +88,7 @@
 
        H110-FUNC-OPEN.
            IF NOT WS-OPEN-VALID = 1
-            PERFORM H200-OPEN-FILE
+            PERFORM H202-ENSURE-EXCLUSIVE-OPEN
             IF WS-OPEN-VALID = 1
              MOVE 'FILE OPENED SUCCESSFULLY.' TO LS-SUB-COMM
              MOVE  ST-IDX-FILE TO LS-SUB-RC
@@ -88,9 +102,8 @@
        H110-END. EXIT.
 
        H120-FUNC-READ.
+           PERFORM H201-ENSURE-SHARED-OPEN.
            IF NOT WS-OPEN-VALID = 1
-            PERFORM H200-OPEN-FILE
-            IF NOT WS-OPEN-VALID = 1
              MOVE 'ERROR OCCURRED WHILE OPENING THE FILE FOR READ.'
       -        TO LS-SUB-COMM
              MOVE  ST-IDX-FILE TO LS-SUB-RC
@@ -107,9 +120,8 @@
        H120-END. EXIT.
 
        H130-FUNC-UPDATE.
+           PERFORM H202-ENSURE-EXCLUSIVE-OPEN.
            IF NOT WS-OPEN-VALID = 1
-            PERFORM H200-OPEN-FILE
-            IF NOT WS-OPEN-VALID = 1
              MOVE 'ERROR OCCURRED WHILE OPENING THE FILE FOR UPDATE.'
       -        TO LS-SUB-COMM
              MOVE  ST-IDX-FILE TO LS-SUB-RC
@@ -149,7 +161,11 @@
        H132-END. EXIT.
 
        H133-REWRITE-CONTROL.
+           PERFORM H180-GET-TODAY-JULIAN
+           MOVE WS-TODAY-JULIAN TO IDX-LAST-ACT-DATE
            REWRITE IDX-REC
+           PERFORM H235-CONVERT-DATE
+           MOVE WS-GREG-DATE TO LS-SUB-DATE
            IF LS-SUB-NAME-FROM = LS-SUB-NAME-TO
              MOVE 'THERE IS NO SPACES IN THE NAME.' TO LS-SUB-COMM
            ELSE
@@ -158,27 +174,31 @@
        H133-END. EXIT.
 
        H140-FUNC-WRITE.
+           PERFORM H202-ENSURE-EXCLUSIVE-OPEN.
            IF NOT WS-OPEN-VALID = 1
-            PERFORM H200-OPEN-FILE
-            IF NOT WS-OPEN-VALID = 1
              MOVE 'ERROR OCCURRED WHILE OPENING THE FILE FOR WRITING.'
       -        TO LS-SUB-COMM
              MOVE  ST-IDX-FILE TO LS-SUB-RC
            END-IF.
+            MOVE LS-SUB-NAME-TO TO WS-SAVE-NAME-TO.
+            MOVE LS-SUB-SURNAME-TO TO WS-SAVE-SURNAME-TO.
             PERFORM H210-READ-FILE.
             IF WS-READ-VALID = 1
              MOVE IDX-ID TO LS-SUB-ID
              MOVE IDX-DVZ TO LS-SUB-DVZ
              MOVE ST-IDX-FILE TO LS-SUB-RC
              MOVE IDX-NAME TO LS-SUB-NAME-FROM
-             MOVE WS-NEW-NAME TO LS-SUB-NAME-TO
-             MOVE WS-NEW-NAME TO IDX-NAME
+             MOVE WS-SAVE-NAME-TO TO IDX-NAME
              MOVE IDX-SURNAME TO LS-SUB-SURNAME-FROM
-             MOVE WS-NEW-SURNAME TO LS-SUB-SURNAME-TO
-             MOVE WS-NEW-SURNAME TO IDX-SURNAME
-             MOVE IDX-DATE TO LS-SUB-DATE
+             MOVE WS-SAVE-SURNAME-TO TO IDX-SURNAME
              MOVE IDX-BALANCE TO LS-SUB-BALANCE
+             PERFORM H180-GET-TODAY-JULIAN
+             MOVE WS-TODAY-JULIAN TO IDX-LAST-ACT-DATE
              REWRITE IDX-REC
+             PERFORM H235-CONVERT-DATE
+             MOVE WS-GREG-DATE TO LS-SUB-DATE
+             MOVE WS-SAVE-NAME-TO TO LS-SUB-NAME-TO
+             MOVE WS-SAVE-SURNAME-TO TO LS-SUB-SURNAME-TO
              MOVE 'WRITE SUCCESSFULLY COMPLETED.' TO LS-SUB-COMM
             ELSE
              MOVE 'NO RECORD FOUND IN FILE.' TO LS-SUB-COMM
@@ -187,10 +207,120 @@
             GOBACK.
        H140-END. EXIT.
 
+       H141-FUNC-ADJUST.
+           PERFORM H202-ENSURE-EXCLUSIVE-OPEN.
+           IF NOT WS-OPEN-VALID = 1
+             MOVE 'ERROR OCCURRED WHILE OPENING THE FILE FOR ADJUST.'
+      -        TO LS-SUB-COMM
+             MOVE  ST-IDX-FILE TO LS-SUB-RC
+           END-IF.
+            PERFORM H210-READ-FILE.
+            IF WS-READ-VALID = 1
+             IF LS-SUB-DIRECTION = 'C'
+              ADD LS-SUB-AMOUNT TO IDX-BALANCE
+              PERFORM H180-GET-TODAY-JULIAN
+              MOVE WS-TODAY-JULIAN TO IDX-LAST-ACT-DATE
+              REWRITE IDX-REC
+              PERFORM H235-CONVERT-DATE
+              MOVE WS-GREG-DATE TO LS-SUB-DATE
+              MOVE 'BALANCE CREDITED SUCCESSFULLY.' TO LS-SUB-COMM
+             ELSE
+              IF LS-SUB-DIRECTION = 'D'
+               IF LS-SUB-AMOUNT > IDX-BALANCE
+                MOVE 'INSUFFICIENT FUNDS - DEBIT REJECTED.'
+      -           TO LS-SUB-COMM
+               ELSE
+                SUBTRACT LS-SUB-AMOUNT FROM IDX-BALANCE
+                PERFORM H180-GET-TODAY-JULIAN
+                MOVE WS-TODAY-JULIAN TO IDX-LAST-ACT-DATE
+                REWRITE IDX-REC
+                PERFORM H235-CONVERT-DATE
+                MOVE WS-GREG-DATE TO LS-SUB-DATE
+                MOVE 'BALANCE DEBITED SUCCESSFULLY.' TO LS-SUB-COMM
+               END-IF
+              ELSE
+               MOVE 'INVALID DIRECTION CODE.' TO LS-SUB-COMM
+              END-IF
+             END-IF
+             MOVE IDX-BALANCE TO LS-SUB-BALANCE
+             MOVE ST-IDX-FILE TO LS-SUB-RC
+            ELSE
+             MOVE 'NO RECORD FOUND IN FILE.' TO LS-SUB-COMM
+             MOVE  ST-IDX-FILE TO LS-SUB-RC
+            END-IF.
+            GOBACK.
+       H141-END. EXIT.
+
+       H142-FUNC-OPENACCT.
+           PERFORM H202-ENSURE-EXCLUSIVE-OPEN.
+           IF NOT WS-OPEN-VALID = 1
+             MOVE 'ERROR OCCURRED WHILE OPENING FILE FOR OPEN ACCT.'
+      -        TO LS-SUB-COMM
+             MOVE  ST-IDX-FILE TO LS-SUB-RC
+           END-IF.
+            MOVE LS-SUB-ID TO IDX-ID
+            MOVE LS-SUB-DVZ TO IDX-DVZ
+            MOVE LS-SUB-NAME-TO TO IDX-NAME
+            MOVE LS-SUB-SURNAME-TO TO IDX-SURNAME
+            MOVE LS-SUB-BALANCE TO IDX-BALANCE
+            PERFORM H180-GET-TODAY-JULIAN
+            MOVE WS-TODAY-JULIAN TO IDX-DATE
+            MOVE WS-TODAY-JULIAN TO IDX-LAST-ACT-DATE
+            WRITE IDX-REC
+              INVALID KEY
+                MOVE 'DUPLICATE KEY - ACCOUNT ALREADY EXISTS.'
+      -           TO LS-SUB-COMM
+                MOVE  ST-IDX-FILE TO LS-SUB-RC
+                MOVE 0 TO LS-SUB-DATE
+              NOT INVALID KEY
+                MOVE 'NEW ACCOUNT OPENED SUCCESSFULLY.' TO LS-SUB-COMM
+                MOVE  ST-IDX-FILE TO LS-SUB-RC
+                PERFORM H235-CONVERT-DATE
+                MOVE WS-GREG-DATE TO LS-SUB-DATE
+            END-WRITE.
+            GOBACK.
+       H142-END. EXIT.
+
+       H143-FUNC-BROWSE.
+           PERFORM H201-ENSURE-SHARED-OPEN.
+           IF NOT WS-OPEN-VALID = 1
+             MOVE 'ERROR OCCURRED WHILE OPENING FILE FOR BROWSE.'
+      -        TO LS-SUB-COMM
+             MOVE  ST-IDX-FILE TO LS-SUB-RC
+           END-IF.
+           IF WS-BROWSE-ACTIVE = 0 OR WS-BROWSE-ID NOT = LS-SUB-ID
+            MOVE LS-SUB-ID TO WS-BROWSE-ID
+            MOVE LS-SUB-ID TO IDX-ID
+            MOVE ZERO TO IDX-DVZ
+            START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+              INVALID KEY
+                MOVE 0 TO WS-BROWSE-ACTIVE
+              NOT INVALID KEY
+                MOVE 1 TO WS-BROWSE-ACTIVE
+            END-START
+           END-IF.
+           IF WS-BROWSE-ACTIVE = 1
+            READ IDX-FILE NEXT RECORD
+              AT END
+                MOVE 0 TO WS-BROWSE-ACTIVE
+              NOT AT END
+                IF IDX-ID NOT = WS-BROWSE-ID
+                 MOVE 0 TO WS-BROWSE-ACTIVE
+                END-IF
+            END-READ
+           END-IF.
+           IF WS-BROWSE-ACTIVE = 1
+            PERFORM H230-VALIDREC
+           ELSE
+            MOVE 'NO MORE RECORDS FOR THIS ID.' TO LS-SUB-COMM
+            MOVE 10 TO LS-SUB-RC
+           END-IF.
+           GOBACK.
+       H143-END. EXIT.
+
        H150-FUNC-DELETE.
+           PERFORM H202-ENSURE-EXCLUSIVE-OPEN.
            IF NOT WS-OPEN-VALID = 1
-            PERFORM H200-OPEN-FILE
-            IF NOT WS-OPEN-VALID = 1
              MOVE 'ERROR OCCURRED WHILE OPENING THE FILE FOR DELETE.'
       -        TO LS-SUB-COMM
              MOVE  ST-IDX-FILE TO LS-SUB-RC
@@ -204,14 +334,47 @@
             GOBACK.
        H150-END. EXIT.
 
-       H200-OPEN-FILE.
-           COMPUTE WS-OPEN-VALID = 0.
-           DISPLAY 'OPENING...'
-           OPEN I-O  IDX-FILE.
-           IF IDX-SUCCESS
+       H180-GET-TODAY-JULIAN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-GREG
+           COMPUTE WS-TODAY-INT =
+             FUNCTION INTEGER-OF-DATE(WS-TODAY-GREG)
+           COMPUTE WS-TODAY-JULIAN =
+             FUNCTION DAY-OF-INTEGER(WS-TODAY-INT).
+       H180-END. EXIT.
+
+       H201-ENSURE-SHARED-OPEN.
+           IF WS-MODE-NONE
+             DISPLAY 'OPENING (SHARED/INPUT)...'
+             OPEN INPUT IDX-FILE
+             IF IDX-SUCCESS
+               SET WS-MODE-SHARED TO TRUE
+               COMPUTE WS-OPEN-VALID = 1
+             ELSE
+               COMPUTE WS-OPEN-VALID = 0
+             END-IF
+           ELSE
              COMPUTE WS-OPEN-VALID = 1
            END-IF.
-       H200-END. EXIT.
+       H201-END. EXIT.
+
+       H202-ENSURE-EXCLUSIVE-OPEN.
+           IF WS-MODE-EXCLUSIVE
+             COMPUTE WS-OPEN-VALID = 1
+           ELSE
+             IF WS-MODE-SHARED
+               CLOSE IDX-FILE
+             END-IF
+             DISPLAY 'OPENING (EXCLUSIVE I-O)...'
+             OPEN I-O IDX-FILE
+             IF IDX-SUCCESS
+               SET WS-MODE-EXCLUSIVE TO TRUE
+               COMPUTE WS-OPEN-VALID = 1
+             ELSE
+               SET WS-MODE-NONE TO TRUE
+               COMPUTE WS-OPEN-VALID = 0
+             END-IF
+           END-IF.
+       H202-END. EXIT.
 
        H210-READ-FILE.
            COMPUTE WS-READ-VALID = 0.
@@ -234,14 +397,23 @@
            MOVE SPACES TO LS-SUB-NAME-TO
            MOVE IDX-SURNAME TO LS-SUB-SURNAME-FROM
            MOVE SPACES TO LS-SUB-SURNAME-TO
-           MOVE IDX-DATE TO LS-SUB-DATE
+           PERFORM H235-CONVERT-DATE
+           MOVE WS-GREG-DATE TO LS-SUB-DATE
            MOVE IDX-BALANCE TO LS-SUB-BALANCE
            COMPUTE WS-READ-VALID = 1.
        H230-END. EXIT.
+
+       H235-CONVERT-DATE.
+           MOVE IDX-DATE TO WS-INT-DATE
+           COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DAY(WS-INT-DATE)
+           COMPUTE WS-GREG-DATE = FUNCTION DATE-OF-INTEGER(WS-DATE-INT).
+       H235-END. EXIT.
       *
        H300-FUNC-CLOSE.
            CLOSE IDX-FILE.
            MOVE ST-IDX-FILE TO LS-SUB-RC.
+           SET WS-MODE-NONE TO TRUE.
+           MOVE 0 TO WS-OPEN-VALID.
            MOVE 'FILE SUCCESSFULLY CLOSED.' TO LS-SUB-COMM.
            GOBACK.
        H300-END. EXIT.
