@@ -7,6 +7,10 @@
                              STATUS ST-INP-FILE.
            SELECT OUT-FILE   ASSIGN TO OUTFILE
                              STATUS ST-OUT-FILE.
+           SELECT REJ-FILE   ASSIGN TO REJFILE
+                             STATUS ST-REJ-FILE.
+           SELECT CHK-FILE   ASSIGN TO CHKFILE
+                             STATUS ST-CHK-FILE.
        DATA DIVISION.
        FILE SECTION.
        FD  INP-FILE RECORDING MODE F.
@@ -14,8 +18,15 @@
            05 INP-FUNC          PIC X(1).
            05 INP-ID            PIC 9(5).
            05 INP-DVZ           PIC 9(3).
-       FD  OUT-FILE RECORDING MODE F.
+           05 INP-AMOUNT        PIC 9(15).
+           05 INP-DIRECTION     PIC X(1).
+           05 INP-NEW-NAME      PIC X(15).
+           05 INP-NEW-SURNAME   PIC X(15).
+       FD  OUT-FILE RECORDING MODE F
+                     RECORD CONTAINS 219 CHARACTERS.
          01  OUT-REC.
+           05 REC-RUN-DATE         PIC 9(08).
+           05 REC-RUN-TIME         PIC 9(06).
            05 REC-ID-HEADER        PIC X(04).
            05 REC-ID-O             PIC 9(05).
            05 REC-DVZ-HEADER       PIC X(06).
@@ -30,7 +41,46 @@
            05 REC-SURNAME-FROM-O   PIC X(15).
            05 REC-SURNT-HEADER     PIC X(14).
            05 REC-SURNAME-TO-O     PIC X(15).
+           05 REC-DATE-HEADER      PIC X(12).
+           05 REC-DATE-O           PIC 9(08).
            05 REC-COMM-O           PIC X(50).
+         01  OUT-TRAILER-REC.
+           05 TRLR-RUN-DATE        PIC 9(08).
+           05 TRLR-RUN-TIME        PIC 9(06).
+           05 TRLR-TITLE           PIC X(20).
+           05 TRLR-OPEN-HDR        PIC X(07).
+           05 TRLR-OPEN-CNT        PIC 9(05).
+           05 TRLR-READ-HDR        PIC X(07).
+           05 TRLR-READ-CNT        PIC 9(05).
+           05 TRLR-UPDATE-HDR      PIC X(09).
+           05 TRLR-UPDATE-CNT      PIC 9(05).
+           05 TRLR-WRITE-HDR       PIC X(08).
+           05 TRLR-WRITE-CNT       PIC 9(05).
+           05 TRLR-ADJUST-HDR      PIC X(09).
+           05 TRLR-ADJUST-CNT      PIC 9(05).
+           05 TRLR-OPENACCT-HDR    PIC X(13).
+           05 TRLR-OPENACCT-CNT    PIC 9(05).
+           05 TRLR-BROWSE-HDR      PIC X(10).
+           05 TRLR-BROWSE-CNT      PIC 9(05).
+           05 TRLR-DELETE-HDR      PIC X(09).
+           05 TRLR-DELETE-CNT      PIC 9(05).
+           05 TRLR-CLOSE-HDR       PIC X(08).
+           05 TRLR-CLOSE-CNT       PIC 9(05).
+           05 TRLR-REJECT-HDR      PIC X(11).
+           05 TRLR-REJECT-CNT      PIC 9(05).
+           05 FILLER               PIC X(44).
+       FD  REJ-FILE RECORDING MODE F.
+         01  REJ-REC.
+           05 REJ-INP-DATA         PIC X(55).
+           05 REJ-REASON           PIC X(40).
+       FD  CHK-FILE RECORDING MODE F.
+         01  CHK-REC.
+           05 CHK-SEQ              PIC 9(09).
+           05 CHK-ID               PIC 9(05).
+           05 CHK-DVZ              PIC 9(03).
+           05 CHK-TYPE             PIC X(01).
+              88 CHK-TYPE-DATA            VALUE ' '.
+              88 CHK-TYPE-ENDRUN          VALUE 'E'.
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
@@ -40,14 +90,48 @@
               88 INP-SUCCESS                    VALUE 00 97.
            05 ST-OUT-FILE       PIC 9(2).
               88 OUT-SUCCESS                    VALUE 00 97.
+              88 OUT-NOT-FOUND                  VALUE 35.
+           05 ST-REJ-FILE       PIC 9(2).
+              88 REJ-SUCCESS                    VALUE 00 97.
+              88 REJ-NOT-FOUND                  VALUE 35.
+           05 ST-CHK-FILE       PIC 9(2).
+              88 CHK-SUCCESS                    VALUE 00 97.
+           05 WS-OUT-OPEN       PIC 9(01)       VALUE 0.
+           05 WS-REJ-OPEN       PIC 9(01)       VALUE 0.
+           05 WS-CHK-OPEN       PIC 9(01)       VALUE 0.
+           05 WS-CHK-DONE       PIC 9(01)       VALUE 0.
+           05 WS-CHK-FOUND-ANY  PIC 9(01)       VALUE 0.
+           05 WS-LAST-CHK-TYPE  PIC X(01)       VALUE SPACE.
+           05 WS-REC-SEQ        PIC 9(09)       VALUE 0.
+           05 WS-RESTART-ACTIVE PIC 9(01)       VALUE 0.
+           05 WS-RESTART-SEQ    PIC 9(09)       VALUE 0.
+           05 WS-RESTART-ID     PIC 9(05)       VALUE 0.
+           05 WS-RESTART-DVZ    PIC 9(03)       VALUE 0.
+           05 WS-RUN-DATE       PIC 9(08)       VALUE 0.
+           05 WS-RUN-TIME       PIC 9(06)       VALUE 0.
            05 WS-ISLEM-TIPI     PIC 9(01).
               88 WS-ISLEM-TIPI-VALID  VALUE 1 THRU 9.
+         01  WS-CONTROL-TOTALS.
+           05 WS-CNT-OPEN        PIC 9(05) VALUE 0.
+           05 WS-CNT-READ        PIC 9(05) VALUE 0.
+           05 WS-CNT-UPDATE      PIC 9(05) VALUE 0.
+           05 WS-CNT-WRITE       PIC 9(05) VALUE 0.
+           05 WS-CNT-ADJUST      PIC 9(05) VALUE 0.
+           05 WS-CNT-OPENACCT    PIC 9(05) VALUE 0.
+           05 WS-CNT-BROWSE      PIC 9(05) VALUE 0.
+           05 WS-CNT-DELETE      PIC 9(05) VALUE 0.
+           05 WS-CNT-CLOSE       PIC 9(05) VALUE 0.
+           05 WS-CNT-REJECT      PIC 9(05) VALUE 0.
+           05 WS-BROWSE-FOUND-ANY PIC 9(01) VALUE 0.
          01 WS-SUB-AREA.
            05 WS-SUB-FUNC       PIC 9(01).
               88 WS-FUNC-OPEN                VALUE 1.
               88 WS-FUNC-READ                VALUE 2.
               88 WS-FUNC-UPDATE              VALUE 3.
               88 WS-FUNC-WRITE               VALUE 4.
+              88 WS-FUNC-ADJUST              VALUE 5.
+              88 WS-FUNC-OPEN-ACCT           VALUE 6.
+              88 WS-FUNC-BROWSE              VALUE 7.
               88 WS-FUNC-DELETE              VALUE 8.
               88 WS-FUNC-CLOSE               VALUE 9.
            05 WS-SUB-ID         PIC 9(05).
@@ -60,6 +144,8 @@
               10 WS-SUB-SURNAME-FROM      PIC X(15).
               10 WS-SUB-DATE              PIC 9(08).
               10 WS-SUB-BALANCE           PIC 9(15).
+              10 WS-SUB-AMOUNT            PIC 9(15).
+              10 WS-SUB-DIRECTION         PIC X(01).
               10 WS-SUB-COMM              PIC X(50).
       *--------------------
        PROCEDURE DIVISION.
@@ -75,46 +161,140 @@
               DISPLAY "UNABLE TO OPEN INP-FILE"
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-           OPEN OUTPUT OUT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME.
+           OPEN EXTEND OUT-FILE.
+           IF OUT-NOT-FOUND
+              OPEN OUTPUT OUT-FILE
+           END-IF.
            IF NOT OUT-SUCCESS
               DISPLAY "UNABLE TO OPEN OUT-FILE"
               PERFORM H999-PROGRAM-EXIT
+           ELSE
+              MOVE 1 TO WS-OUT-OPEN
+           END-IF.
+           OPEN EXTEND REJ-FILE.
+           IF REJ-NOT-FOUND
+              OPEN OUTPUT REJ-FILE
+           END-IF.
+           IF REJ-SUCCESS
+              MOVE 1 TO WS-REJ-OPEN
            END-IF.
+           PERFORM H105-CHECK-RESTART.
            READ INP-FILE.
        H100-END. EXIT.
 
+       H105-CHECK-RESTART.
+           MOVE 0 TO WS-CHK-DONE.
+           MOVE 0 TO WS-CHK-FOUND-ANY.
+           OPEN INPUT CHK-FILE.
+           IF CHK-SUCCESS
+            PERFORM UNTIL WS-CHK-DONE = 1
+              READ CHK-FILE
+                AT END
+                  MOVE 1 TO WS-CHK-DONE
+                NOT AT END
+                  MOVE 1 TO WS-CHK-FOUND-ANY
+                  MOVE CHK-SEQ TO WS-RESTART-SEQ
+                  MOVE CHK-ID TO WS-RESTART-ID
+                  MOVE CHK-DVZ TO WS-RESTART-DVZ
+                  MOVE CHK-TYPE TO WS-LAST-CHK-TYPE
+              END-READ
+            END-PERFORM
+            CLOSE CHK-FILE
+           END-IF.
+           OPEN OUTPUT CHK-FILE.
+           IF CHK-SUCCESS
+             MOVE 1 TO WS-CHK-OPEN
+           END-IF.
+           IF WS-CHK-FOUND-ANY = 1 AND WS-LAST-CHK-TYPE NOT = 'E'
+             MOVE 1 TO WS-RESTART-ACTIVE
+             DISPLAY 'RESTART DETECTED - RESUMING AFTER ID/DVZ: '
+               WS-RESTART-ID WS-RESTART-DVZ
+           END-IF.
+       H105-END. EXIT.
+
        H150-CONTROL-INP.
-           COMPUTE WS-ISLEM-TIPI = FUNCTION NUMVAL(INP-FUNC).
-           IF NOT WS-ISLEM-TIPI-VALID
-            MOVE 'PROCESS TYPE IS NOT VALID' TO WS-SUB-COMM
-            PERFORM H160-HEADER-FILL
-            WRITE OUT-REC
+           ADD 1 TO WS-REC-SEQ.
+           IF WS-RESTART-ACTIVE = 1
+            IF WS-REC-SEQ = WS-RESTART-SEQ
+             MOVE 0 TO WS-RESTART-ACTIVE
+            END-IF
+           ELSE
+            IF INP-FUNC NOT NUMERIC
+             PERFORM H165-REJECT-REC
             ELSE
-            DISPLAY 'PROCESSING...'
-            MOVE INP-ID  TO WS-SUB-ID
-            MOVE INP-DVZ TO WS-SUB-DVZ
-            MOVE ZEROES  TO WS-SUB-RC
-            MOVE SPACES  TO WS-SUB-DATA
-            PERFORM H160-HEADER-FILL
-            EVALUATE WS-ISLEM-TIPI
-              WHEN 1
-                PERFORM H200-OPEN-SUB
-              WHEN 2
-                PERFORM H210-READ-SUB
-              WHEN 3
-                PERFORM H220-UPDATE-SUB
-              WHEN 4
-                PERFORM H230-WRITE-SUB
-              WHEN 8
-                PERFORM H240-DELETE-SUB
-              WHEN 9
-                PERFORM H250-CLOSE-SUB
-             END-EVALUATE
+             COMPUTE WS-ISLEM-TIPI = FUNCTION NUMVAL(INP-FUNC)
+             IF NOT WS-ISLEM-TIPI-VALID
+              ADD 1 TO WS-CNT-REJECT
+              MOVE 'PROCESS TYPE IS NOT VALID' TO WS-SUB-COMM
+              PERFORM H160-HEADER-FILL
+              MOVE INP-ID TO REC-ID-O
+              MOVE INP-DVZ TO REC-DVZ-O
+              MOVE 99 TO REC-RC-O
+              MOVE WS-SUB-COMM TO REC-COMM-O
+              MOVE SPACES TO REC-NAME-FROM-O
+              MOVE SPACES TO REC-NAME-TO-O
+              MOVE SPACES TO REC-SURNAME-FROM-O
+              MOVE SPACES TO REC-SURNAME-TO-O
+              MOVE ZEROS TO REC-DATE-O
+              WRITE OUT-REC
+             ELSE
+              DISPLAY 'PROCESSING...'
+              MOVE INP-ID  TO WS-SUB-ID
+              MOVE INP-DVZ TO WS-SUB-DVZ
+              MOVE ZEROES  TO WS-SUB-RC
+              MOVE SPACES  TO WS-SUB-DATA
+              PERFORM H160-HEADER-FILL
+              EVALUATE WS-ISLEM-TIPI
+                WHEN 1
+                  PERFORM H200-OPEN-SUB
+                WHEN 2
+                  PERFORM H210-READ-SUB
+                WHEN 3
+                  PERFORM H220-UPDATE-SUB
+                WHEN 4
+                  PERFORM H230-WRITE-SUB
+                WHEN 5
+                  PERFORM H235-ADJUST-SUB
+                WHEN 6
+                  PERFORM H236-OPENACCT-SUB
+                WHEN 7
+                  PERFORM H237-BROWSE-SUB
+                WHEN 8
+                  PERFORM H240-DELETE-SUB
+                WHEN 9
+                  PERFORM H250-CLOSE-SUB
+              END-EVALUATE
+              PERFORM H155-CHECKPOINT
+             END-IF
+            END-IF
            END-IF.
            READ INP-FILE.
        H150-END. EXIT.
 
+       H155-CHECKPOINT.
+           IF WS-CHK-OPEN = 1
+             MOVE WS-REC-SEQ TO CHK-SEQ
+             MOVE INP-ID TO CHK-ID
+             MOVE INP-DVZ TO CHK-DVZ
+             SET CHK-TYPE-DATA TO TRUE
+             WRITE CHK-REC
+           END-IF.
+       H155-END. EXIT.
+
+       H165-REJECT-REC.
+           ADD 1 TO WS-CNT-REJECT.
+           IF WS-REJ-OPEN = 1
+             MOVE INP-REC TO REJ-INP-DATA
+             MOVE 'INP-FUNC IS NOT NUMERIC - REJECTED.' TO REJ-REASON
+             WRITE REJ-REC
+           END-IF.
+       H165-END. EXIT.
+
        H160-HEADER-FILL.
+           MOVE WS-RUN-DATE TO REC-RUN-DATE.
+           MOVE WS-RUN-TIME TO REC-RUN-TIME.
            MOVE 'ID: ' TO REC-ID-HEADER.
            MOVE ' DVZ: ' TO REC-DVZ-HEADER.
            MOVE ' RC: ' TO REC-RC-HEADER.
@@ -122,10 +302,12 @@
            MOVE ' NEW NAME: ' TO REC-NAMET-HEADER.
            MOVE ' OLD SURNAME: ' TO REC-SURNF-HEADER.
            MOVE ' NEW SURNAME: ' TO REC-SURNT-HEADER.
+           MOVE ' ACCT DATE: ' TO REC-DATE-HEADER.
        H160-END. EXIT.
 
        H200-OPEN-SUB.
            SET  WS-FUNC-OPEN TO TRUE.
+           ADD 1 TO WS-CNT-OPEN.
            CALL WS-FINALSUB USING WS-SUB-AREA.
            MOVE WS-SUB-COMM TO REC-COMM-O.
            MOVE WS-SUB-RC TO REC-RC-O.
@@ -137,11 +319,13 @@
            MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O.
            MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O.
            MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O.
+           MOVE ZEROS TO REC-DATE-O.
            WRITE OUT-REC.
        H200-END. EXIT.
 
        H210-READ-SUB.
            SET  WS-FUNC-READ TO TRUE.
+           ADD 1 TO WS-CNT-READ.
            CALL WS-FINALSUB USING WS-SUB-AREA.
            MOVE WS-SUB-ID TO REC-ID-O.
            MOVE WS-SUB-DVZ TO REC-DVZ-O.
@@ -151,11 +335,17 @@
            MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O.
            MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O.
            MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O.
+           IF WS-SUB-DATE IS NUMERIC
+             MOVE WS-SUB-DATE TO REC-DATE-O
+           ELSE
+             MOVE ZEROS TO REC-DATE-O
+           END-IF.
            WRITE OUT-REC.
        H210-END. EXIT.
      *
        H220-UPDATE-SUB.
            SET  WS-FUNC-UPDATE TO TRUE.
+           ADD 1 TO WS-CNT-UPDATE.
            CALL WS-FINALSUB USING WS-SUB-AREA.
            MOVE WS-SUB-ID TO REC-ID-O.
            MOVE WS-SUB-DVZ TO REC-DVZ-O.
@@ -165,11 +355,19 @@
            MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O.
            MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O.
            MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O.
+           IF WS-SUB-DATE IS NUMERIC
+             MOVE WS-SUB-DATE TO REC-DATE-O
+           ELSE
+             MOVE ZEROS TO REC-DATE-O
+           END-IF.
            WRITE OUT-REC.
        H220-END. EXIT.
      *
        H230-WRITE-SUB.
            SET  WS-FUNC-WRITE TO TRUE.
+           ADD 1 TO WS-CNT-WRITE.
+           MOVE INP-NEW-NAME TO WS-SUB-NAME-TO.
+           MOVE INP-NEW-SURNAME TO WS-SUB-SURNAME-TO.
            CALL WS-FINALSUB USING WS-SUB-AREA.
            MOVE WS-SUB-ID TO REC-ID-O.
            MOVE WS-SUB-DVZ TO REC-DVZ-O.
@@ -179,11 +377,92 @@
            MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O.
            MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O.
            MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O.
+           IF WS-SUB-DATE IS NUMERIC
+             MOVE WS-SUB-DATE TO REC-DATE-O
+           ELSE
+             MOVE ZEROS TO REC-DATE-O
+           END-IF.
            WRITE OUT-REC.
        H230-END. EXIT.
+     *
+       H235-ADJUST-SUB.
+           SET  WS-FUNC-ADJUST TO TRUE.
+           ADD 1 TO WS-CNT-ADJUST.
+           MOVE INP-AMOUNT TO WS-SUB-AMOUNT.
+           MOVE INP-DIRECTION TO WS-SUB-DIRECTION.
+           CALL WS-FINALSUB USING WS-SUB-AREA.
+           MOVE WS-SUB-ID TO REC-ID-O.
+           MOVE WS-SUB-DVZ TO REC-DVZ-O.
+           MOVE WS-SUB-COMM TO REC-COMM-O.
+           MOVE WS-SUB-RC TO REC-RC-O.
+           MOVE WS-SUB-NAME-FROM TO REC-NAME-FROM-O.
+           MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O.
+           MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O.
+           MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O.
+           IF WS-SUB-DATE IS NUMERIC
+             MOVE WS-SUB-DATE TO REC-DATE-O
+           ELSE
+             MOVE ZEROS TO REC-DATE-O
+           END-IF.
+           WRITE OUT-REC.
+       H235-END. EXIT.
+     *
+       H236-OPENACCT-SUB.
+           SET  WS-FUNC-OPEN-ACCT TO TRUE.
+           ADD 1 TO WS-CNT-OPENACCT.
+           MOVE INP-NEW-NAME TO WS-SUB-NAME-TO.
+           MOVE INP-NEW-SURNAME TO WS-SUB-SURNAME-TO.
+           MOVE INP-AMOUNT TO WS-SUB-BALANCE.
+           CALL WS-FINALSUB USING WS-SUB-AREA.
+           MOVE WS-SUB-ID TO REC-ID-O.
+           MOVE WS-SUB-DVZ TO REC-DVZ-O.
+           MOVE WS-SUB-COMM TO REC-COMM-O.
+           MOVE WS-SUB-RC TO REC-RC-O.
+           MOVE WS-SUB-NAME-FROM TO REC-NAME-FROM-O.
+           MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O.
+           MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O.
+           MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O.
+           MOVE WS-SUB-DATE TO REC-DATE-O.
+           WRITE OUT-REC.
+       H236-END. EXIT.
+     *
+       H237-BROWSE-SUB.
+           SET  WS-FUNC-BROWSE TO TRUE.
+           ADD 1 TO WS-CNT-BROWSE.
+           MOVE 0 TO WS-BROWSE-FOUND-ANY.
+           PERFORM UNTIL WS-SUB-RC = 10
+             CALL WS-FINALSUB USING WS-SUB-AREA
+             IF WS-SUB-RC NOT = 10
+              MOVE 1 TO WS-BROWSE-FOUND-ANY
+              MOVE WS-SUB-ID TO REC-ID-O
+              MOVE WS-SUB-DVZ TO REC-DVZ-O
+              MOVE WS-SUB-COMM TO REC-COMM-O
+              MOVE WS-SUB-RC TO REC-RC-O
+              MOVE WS-SUB-NAME-FROM TO REC-NAME-FROM-O
+              MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O
+              MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O
+              MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O
+              MOVE WS-SUB-DATE TO REC-DATE-O
+              WRITE OUT-REC
+             END-IF
+           END-PERFORM.
+           IF WS-BROWSE-FOUND-ANY = 0
+             MOVE INP-ID TO REC-ID-O
+             MOVE INP-DVZ TO REC-DVZ-O
+             MOVE WS-SUB-COMM TO REC-COMM-O
+             MOVE WS-SUB-RC TO REC-RC-O
+             MOVE SPACES TO REC-NAME-FROM-O
+             MOVE SPACES TO REC-NAME-TO-O
+             MOVE SPACES TO REC-SURNAME-FROM-O
+             MOVE SPACES TO REC-SURNAME-TO-O
+             MOVE ZEROS TO REC-DATE-O
+             WRITE OUT-REC
+           END-IF.
+       H237-END. EXIT.
      *
        H240-DELETE-SUB.
            SET  WS-FUNC-DELETE TO TRUE.
+           ADD 1 TO WS-CNT-DELETE.
            CALL WS-FINALSUB USING WS-SUB-AREA.
            MOVE WS-SUB-ID TO REC-ID-O.
            MOVE WS-SUB-DVZ TO REC-DVZ-O.
@@ -193,19 +472,71 @@
            MOVE WS-SUB-NAME-TO TO REC-NAME-TO-O.
            MOVE WS-SUB-SURNAME-FROM TO REC-SURNAME-FROM-O.
            MOVE WS-SUB-SURNAME-TO TO REC-SURNAME-TO-O.
+           IF WS-SUB-DATE IS NUMERIC
+             MOVE WS-SUB-DATE TO REC-DATE-O
+           ELSE
+             MOVE ZEROS TO REC-DATE-O
+           END-IF.
            WRITE OUT-REC.
        H240-END. EXIT.
      *
        H250-CLOSE-SUB.
            SET  WS-FUNC-CLOSE TO TRUE.
+           ADD 1 TO WS-CNT-CLOSE.
            CALL WS-FINALSUB USING WS-SUB-AREA.
        H250-END. EXIT.
      *
+       H170-TRAILER-FILL.
+           MOVE WS-RUN-DATE TO TRLR-RUN-DATE.
+           MOVE WS-RUN-TIME TO TRLR-RUN-TIME.
+           MOVE 'END OF RUN TOTALS: ' TO TRLR-TITLE.
+           MOVE ' OPEN: ' TO TRLR-OPEN-HDR.
+           MOVE WS-CNT-OPEN TO TRLR-OPEN-CNT.
+           MOVE ' READ: ' TO TRLR-READ-HDR.
+           MOVE WS-CNT-READ TO TRLR-READ-CNT.
+           MOVE ' UPDATE: ' TO TRLR-UPDATE-HDR.
+           MOVE WS-CNT-UPDATE TO TRLR-UPDATE-CNT.
+           MOVE ' WRITE: ' TO TRLR-WRITE-HDR.
+           MOVE WS-CNT-WRITE TO TRLR-WRITE-CNT.
+           MOVE ' ADJUST: ' TO TRLR-ADJUST-HDR.
+           MOVE WS-CNT-ADJUST TO TRLR-ADJUST-CNT.
+           MOVE ' OPEN-ACCT: ' TO TRLR-OPENACCT-HDR.
+           MOVE WS-CNT-OPENACCT TO TRLR-OPENACCT-CNT.
+           MOVE ' BROWSE: ' TO TRLR-BROWSE-HDR.
+           MOVE WS-CNT-BROWSE TO TRLR-BROWSE-CNT.
+           MOVE ' DELETE: ' TO TRLR-DELETE-HDR.
+           MOVE WS-CNT-DELETE TO TRLR-DELETE-CNT.
+           MOVE ' CLOSE: ' TO TRLR-CLOSE-HDR.
+           MOVE WS-CNT-CLOSE TO TRLR-CLOSE-CNT.
+           MOVE ' REJECTED: ' TO TRLR-REJECT-HDR.
+           MOVE WS-CNT-REJECT TO TRLR-REJECT-CNT.
+       H170-END. EXIT.
+
        H999-PROGRAM-EXIT.
+           IF WS-OUT-OPEN = 1
+             PERFORM H170-TRAILER-FILL
+             WRITE OUT-TRAILER-REC
+           END-IF.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
-           PERFORM H250-CLOSE-SUB.
+           IF WS-REJ-OPEN = 1
+             CLOSE REJ-FILE
+           END-IF.
+           IF WS-CHK-OPEN = 1
+             MOVE WS-REC-SEQ TO CHK-SEQ
+             MOVE 0 TO CHK-ID
+             MOVE 0 TO CHK-DVZ
+             SET CHK-TYPE-ENDRUN TO TRUE
+             WRITE CHK-REC
+             CLOSE CHK-FILE
+           END-IF.
+           PERFORM H999-CLOSE-SUB.
            STOP RUN.
        H999-END. EXIT.
+     *
+       H999-CLOSE-SUB.
+           SET  WS-FUNC-CLOSE TO TRUE.
+           CALL WS-FINALSUB USING WS-SUB-AREA.
+       H999-CLOSE-END. EXIT.
 
       *
